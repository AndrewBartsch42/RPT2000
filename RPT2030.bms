@@ -0,0 +1,62 @@
+RPT20MS  DFHMSD TYPE=&SYSPARM,                                        X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               CTRL=(FREEKB,FRSET),                                   X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES
+*
+RPT20M   DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(1,30),                                           X
+               LENGTH=20,                                             X
+               ATTRB=(PROT,BRT),                                      X
+               INITIAL='CUSTOMER INQUIRY'
+*
+         DFHMDF POS=(3,1),                                            X
+               LENGTH=14,                                             X
+               ATTRB=(PROT),                                          X
+               INITIAL='BRANCH NUMBER:'
+BRNO     DFHMDF POS=(3,16),                                           X
+               LENGTH=2,                                              X
+               ATTRB=(UNPROT,NUM,IC)
+*
+         DFHMDF POS=(4,1),                                            X
+               LENGTH=16,                                             X
+               ATTRB=(PROT),                                          X
+               INITIAL='CUSTOMER NUMBER:'
+CUST     DFHMDF POS=(4,18),                                           X
+               LENGTH=5,                                              X
+               ATTRB=(UNPROT,NUM)
+*
+         DFHMDF POS=(6,1),                                            X
+               LENGTH=14,                                             X
+               ATTRB=(PROT),                                          X
+               INITIAL='CUSTOMER NAME:'
+NAME     DFHMDF POS=(6,16),                                           X
+               LENGTH=20,                                             X
+               ATTRB=(PROT)
+*
+         DFHMDF POS=(8,1),                                            X
+               LENGTH=14,                                             X
+               ATTRB=(PROT),                                          X
+               INITIAL='SALES THIS YTD'
+THIS     DFHMDF POS=(8,16),                                           X
+               LENGTH=10,                                             X
+               ATTRB=(PROT)
+*
+         DFHMDF POS=(9,1),                                            X
+               LENGTH=14,                                             X
+               ATTRB=(PROT),                                          X
+               INITIAL='SALES LAST YTD'
+LAST     DFHMDF POS=(9,16),                                           X
+               LENGTH=10,                                             X
+               ATTRB=(PROT)
+*
+MSG      DFHMDF POS=(22,1),                                           X
+               LENGTH=40,                                             X
+               ATTRB=(PROT,BRT)
+*
+         DFHMSD TYPE=FINAL
+         END
