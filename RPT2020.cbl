@@ -0,0 +1,237 @@
+       IDENTIFICATION DIVISION.                                         00000010
+                                                                        00000020
+       PROGRAM-ID. RPT2020.                                             00000030
+                                                                        00000040
+       ENVIRONMENT DIVISION.                                            00000050
+                                                                        00000060
+       INPUT-OUTPUT SECTION.                                            00000070
+                                                                        00000080
+       FILE-CONTROL.                                                    00000090
+           SELECT SALESHST ASSIGN TO SALESHST.                          00000100
+           SELECT HSTSRT   ASSIGN TO HSTSRT.                            00000110
+           SELECT SORTWK01 ASSIGN TO SORTWK01.                          00000120
+           SELECT TRENDRPT ASSIGN TO RPT2020.                           00000130
+                                                                        00000140
+       DATA DIVISION.                                                   00000150
+                                                                        00000160
+       FILE SECTION.                                                    00000170
+                                                                        00000180
+       FD  SALESHST                                                     00000190
+           RECORDING MODE IS F                                          00000200
+           LABEL RECORDS ARE STANDARD                                   00000210
+           RECORD CONTAINS 80 CHARACTERS                                00000220
+           BLOCK CONTAINS 80 CHARACTERS.                                00000230
+       01  SALESHST-RECORD             PIC X(80).                       00000240
+                                                                        00000250
+       SD  SORTWK01                                                     00000260
+           RECORD CONTAINS 80 CHARACTERS.                               00000270
+       01  SORT-RECORD.                                                 00000280
+           05  SW-BRANCH-NUMBER        PIC 9(2).                        00000290
+           05  SW-SALESREP-NUMBER      PIC 9(2).                        00000300
+           05  SW-CUSTOMER-NUMBER      PIC 9(5).                        00000310
+           05  SW-CUSTOMER-NAME        PIC X(20).                       00000320
+           05  SW-YEAR                 PIC 9(4).                        00000330
+           05  SW-SALES-AMOUNT         PIC S9(7)V99.                    00000340
+           05  FILLER                  PIC X(38).                       00000350
+                                                                        00000360
+       FD  HSTSRT                                                       00000370
+           RECORDING MODE IS F                                          00000380
+           LABEL RECORDS ARE STANDARD                                   00000390
+           RECORD CONTAINS 80 CHARACTERS                                00000400
+           BLOCK CONTAINS 80 CHARACTERS.                                00000410
+       01  SALES-HISTORY-RECORD.                                        00000420
+           05  SH-BRANCH-NUMBER        PIC 9(2).                        00000430
+           05  SH-SALESREP-NUMBER      PIC 9(2).                        00000440
+           05  SH-CUSTOMER-NUMBER      PIC 9(5).                        00000450
+           05  SH-CUSTOMER-NAME        PIC X(20).                       00000460
+           05  SH-YEAR                 PIC 9(4).                        00000470
+           05  SH-SALES-AMOUNT         PIC S9(7)V99.                    00000480
+           05  FILLER                  PIC X(38).                       00000490
+                                                                        00000500
+       FD  TRENDRPT                                                     00000510
+           RECORDING MODE IS F                                          00000520
+           LABEL RECORDS ARE STANDARD                                   00000530
+           RECORD CONTAINS 130 CHARACTERS                               00000540
+           BLOCK CONTAINS 130 CHARACTERS.                               00000550
+       01  PRINT-AREA      PIC X(130).                                  00000560
+                                                                        00000570
+       WORKING-STORAGE SECTION.                                         00000580
+                                                                        00000590
+       01  SWITCHES.                                                    00000600
+           05  HSTSRT-EOF-SWITCH       PIC X    VALUE "N".              00000610
+           05  FIRST-RECORD-SWITCH     PIC X    VALUE "Y".              00000620
+                                                                        00000630
+       01  PRINT-FIELDS.                                                00000640
+           05  PAGE-COUNT      PIC S9(3)   VALUE ZERO.                  00000650
+           05  LINES-ON-PAGE   PIC S9(3)   VALUE +55.                   00000660
+           05  LINE-COUNT      PIC S9(3)   VALUE +99.                   00000670
+           05  SPACE-CONTROL   PIC S9.                                  00000680
+                                                                        00000690
+       01  CUSTOMER-BREAK-FIELDS.                                       00000700
+           05  PREV-BRANCH-NUMBER      PIC 9(2)  VALUE ZERO.            00000710
+           05  PREV-SALESREP-NUMBER    PIC 9(2)  VALUE ZERO.            00000720
+           05  PREV-CUSTOMER-NUMBER    PIC 9(5)  VALUE ZERO.            00000730
+           05  PREV-CUSTOMER-NAME      PIC X(20) VALUE SPACE.           00000740
+                                                                        00000750
+       01  YEAR-HISTORY-TABLE.                                          00000760
+           05  YEAR-HISTORY-COUNT      PIC 9     VALUE ZERO.            00000770
+           05  YH-ENTRY OCCURS 5 TIMES.                                 00000780
+               10  YH-YEAR             PIC 9(4).                        00000790
+               10  YH-AMOUNT           PIC S9(7)V99.                    00000800
+                                                                        00000810
+       01  WS-YH-INDEX                 PIC 9.                           00000820
+                                                                        00000830
+       01  CURRENT-DATE-AND-TIME.                                       00000840
+           05  CD-YEAR         PIC 9999.                                00000850
+           05  CD-MONTH        PIC 99.                                  00000860
+           05  CD-DAY          PIC 99.                                  00000870
+           05  CD-HOURS        PIC 99.                                  00000880
+           05  CD-MINUTES      PIC 99.                                  00000890
+           05  FILLER          PIC X(9).                                00000900
+                                                                        00000910
+       01  HEADING-LINE-1.                                              00000920
+           05  FILLER          PIC X(7)    VALUE "DATE:  ".             00000930
+           05  HL1-MONTH       PIC 9(2).                                00000940
+           05  FILLER          PIC X(1)    VALUE "/".                   00000950
+           05  HL1-DAY         PIC 9(2).                                00000960
+           05  FILLER          PIC X(1)    VALUE "/".                   00000970
+           05  HL1-YEAR        PIC 9(4).                                00000980
+           05  FILLER          PIC X(16)   VALUE SPACE.                 00000990
+           05  FILLER          PIC X(30)                                00001000
+               VALUE "MULTI-YEAR SALES TREND REPORT".                   00001010
+           05  FILLER          PIC X(17)   VALUE SPACE.                 00001020
+           05  FILLER          PIC X(8)    VALUE "PAGE: ".              00001030
+           05  HL1-PAGE-NUMBER PIC ZZZ9.                                00001040
+           05  FILLER          PIC X(43)   VALUE SPACE.                 00001050
+                                                                        00001060
+       01  HEADING-LINE-2.                                              00001070
+           05  FILLER      PIC X(2)    VALUE "BR".                      00001090
+           05  FILLER      PIC X(1)    VALUE SPACE.                     00001100
+           05  FILLER      PIC X(2)    VALUE "RP".                      00001110
+           05  FILLER      PIC X(1)    VALUE SPACE.                     00001120
+           05  FILLER      PIC X(5)    VALUE "CUST ".                   00001130
+           05  FILLER      PIC X(1)    VALUE SPACE.                     00001140
+           05  FILLER      PIC X(20)   VALUE "CUSTOMER NAME       ".    00001150
+           05  FILLER      PIC X(1)    VALUE SPACE.                     00001160
+           05  FILLER      PIC X(19)   VALUE "YR1                ".     00001170
+           05  FILLER      PIC X(19)   VALUE "YR2                ".     00001175
+           05  FILLER      PIC X(19)   VALUE "YR3                ".     00001180
+           05  FILLER      PIC X(19)   VALUE "YR4                ".     00001185
+           05  FILLER      PIC X(19)   VALUE "YR5                ".     00001190
+           05  FILLER      PIC X(2)    VALUE SPACE.                     00001195
+                                                                        00001210
+       01  HEADING-LINE-3.                                              00001220
+           05  FILLER              PIC X(130)   VALUE ALL "-".          00001230
+                                                                        00001240
+       01  TREND-LINE.                                                  00001250
+           05  TL-BRANCH-NUMBER    PIC 9(2).                            00001260
+           05  FILLER              PIC X(1)     VALUE SPACE.            00001270
+           05  TL-SALESREP-NUMBER  PIC 9(2).                            00001280
+           05  FILLER              PIC X(1)     VALUE SPACE.            00001290
+           05  TL-CUSTOMER-NUMBER  PIC 9(5).                            00001300
+           05  FILLER              PIC X(1)     VALUE SPACE.            00001310
+           05  TL-CUSTOMER-NAME    PIC X(20).                           00001320
+           05  FILLER              PIC X(1)     VALUE SPACE.            00001330
+           05  TL-YEAR-ENTRY OCCURS 5 TIMES.                            00001340
+               10  TL-YEAR         PIC ZZZ9.                            00001350
+               10  FILLER          PIC X(1)     VALUE SPACE.            00001360
+               10  TL-AMOUNT       PIC Z,ZZZ,ZZ9.99-.                   00001370
+               10  FILLER          PIC X(1)     VALUE SPACE.            00001380
+           05  FILLER              PIC X(2)     VALUE SPACE.            00001390
+                                                                        00001400
+       PROCEDURE DIVISION.                                              00001410
+                                                                        00001420
+       000-PRODUCE-TREND-REPORT.                                        00001430
+                                                                        00001440
+           SORT SORTWK01                                                00001450
+               ON ASCENDING  KEY SW-BRANCH-NUMBER                       00001460
+                                 SW-SALESREP-NUMBER                     00001470
+                                 SW-CUSTOMER-NUMBER                     00001480
+               ON DESCENDING KEY SW-YEAR                                00001490
+               USING SALESHST                                           00001500
+               GIVING HSTSRT.                                           00001510
+           OPEN INPUT  HSTSRT                                           00001520
+                OUTPUT TRENDRPT.                                        00001530
+           PERFORM 100-FORMAT-REPORT-HEADING.                           00001540
+           PERFORM 200-PROCESS-HISTORY-RECORDS                          00001550
+               UNTIL HSTSRT-EOF-SWITCH = "Y".                           00001560
+           IF FIRST-RECORD-SWITCH = "N"                                 00001570
+               PERFORM 250-PRINT-TREND-LINE.                            00001580
+           CLOSE HSTSRT                                                 00001590
+                 TRENDRPT.                                              00001600
+           STOP RUN.                                                    00001610
+                                                                        00001620
+       100-FORMAT-REPORT-HEADING.                                       00001630
+                                                                        00001640
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.         00001650
+           MOVE CD-MONTH   TO HL1-MONTH.                                00001660
+           MOVE CD-DAY     TO HL1-DAY.                                  00001670
+           MOVE CD-YEAR    TO HL1-YEAR.                                 00001680
+                                                                        00001690
+       200-PROCESS-HISTORY-RECORDS.                                     00001700
+                                                                        00001710
+           PERFORM 210-READ-HISTORY-RECORD.                             00001720
+           IF HSTSRT-EOF-SWITCH = "N"                                   00001730
+               PERFORM 225-CHECK-CUSTOMER-BREAK                         00001740
+               PERFORM 240-ACCUMULATE-YEAR-ENTRY.                       00001750
+                                                                        00001760
+       210-READ-HISTORY-RECORD.                                         00001770
+                                                                        00001780
+           READ HSTSRT                                                  00001790
+               AT END                                                   00001800
+                   MOVE "Y" TO HSTSRT-EOF-SWITCH.                       00001810
+                                                                        00001820
+       225-CHECK-CUSTOMER-BREAK.                                        00001830
+                                                                        00001840
+           IF FIRST-RECORD-SWITCH = "Y"                                 00001850
+               MOVE "N" TO FIRST-RECORD-SWITCH                          00001860
+           ELSE                                                         00001870
+               IF SH-BRANCH-NUMBER   NOT = PREV-BRANCH-NUMBER           00001880
+                  OR SH-SALESREP-NUMBER NOT = PREV-SALESREP-NUMBER      00001890
+                  OR SH-CUSTOMER-NUMBER NOT = PREV-CUSTOMER-NUMBER      00001900
+                   PERFORM 250-PRINT-TREND-LINE                         00001910
+                   MOVE ZERO TO YEAR-HISTORY-COUNT.                     00001920
+           MOVE SH-BRANCH-NUMBER   TO PREV-BRANCH-NUMBER.               00001930
+           MOVE SH-SALESREP-NUMBER TO PREV-SALESREP-NUMBER.             00001940
+           MOVE SH-CUSTOMER-NUMBER TO PREV-CUSTOMER-NUMBER.             00001950
+           MOVE SH-CUSTOMER-NAME   TO PREV-CUSTOMER-NAME.               00001960
+                                                                        00001970
+       240-ACCUMULATE-YEAR-ENTRY.                                       00001980
+                                                                        00001990
+           IF YEAR-HISTORY-COUNT < 5                                    00002000
+               ADD 1 TO YEAR-HISTORY-COUNT                              00002010
+               MOVE SH-YEAR         TO YH-YEAR(YEAR-HISTORY-COUNT)      00002020
+               MOVE SH-SALES-AMOUNT TO                                  00002030
+                   YH-AMOUNT(YEAR-HISTORY-COUNT).                       00002040
+                                                                        00002050
+       250-PRINT-TREND-LINE.                                            00002060
+                                                                        00002070
+           IF LINE-COUNT >= LINES-ON-PAGE                               00002080
+               PERFORM 230-PRINT-HEADING-LINES.                         00002090
+           MOVE SPACES TO TREND-LINE.                                   00002100
+           MOVE PREV-BRANCH-NUMBER   TO TL-BRANCH-NUMBER.               00002110
+           MOVE PREV-SALESREP-NUMBER TO TL-SALESREP-NUMBER.             00002120
+           MOVE PREV-CUSTOMER-NUMBER TO TL-CUSTOMER-NUMBER.             00002130
+           MOVE PREV-CUSTOMER-NAME   TO TL-CUSTOMER-NAME.               00002140
+           PERFORM VARYING WS-YH-INDEX FROM 1 BY 1                      00002150
+               UNTIL WS-YH-INDEX > YEAR-HISTORY-COUNT                   00002160
+               MOVE YH-YEAR(WS-YH-INDEX)                                00002170
+                   TO TL-YEAR(WS-YH-INDEX)                              00002180
+               MOVE YH-AMOUNT(WS-YH-INDEX)                              00002190
+                   TO TL-AMOUNT(WS-YH-INDEX)                            00002200
+           END-PERFORM.                                                 00002210
+           MOVE TREND-LINE TO PRINT-AREA.                               00002220
+           WRITE PRINT-AREA.                                            00002230
+           ADD 1 TO LINE-COUNT.                                         00002240
+                                                                        00002250
+       230-PRINT-HEADING-LINES.                                         00002260
+                                                                        00002270
+           ADD 1 TO PAGE-COUNT.                                         00002280
+           MOVE PAGE-COUNT TO HL1-PAGE-NUMBER.                          00002290
+           MOVE HEADING-LINE-1 TO PRINT-AREA.                           00002300
+           WRITE PRINT-AREA.                                            00002310
+           MOVE HEADING-LINE-2 TO PRINT-AREA.                           00002320
+           WRITE PRINT-AREA.                                            00002330
+           MOVE HEADING-LINE-3 TO PRINT-AREA.                           00002340
+           WRITE PRINT-AREA.                                            00002350
+           MOVE ZERO TO LINE-COUNT.                                     00002360
