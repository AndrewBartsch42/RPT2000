@@ -0,0 +1,112 @@
+       IDENTIFICATION DIVISION.                                         00000010
+                                                                        00000020
+       PROGRAM-ID. RPT2030.                                             00000030
+                                                                        00000040
+       ENVIRONMENT DIVISION.                                            00000050
+                                                                        00000060
+       DATA DIVISION.                                                   00000070
+                                                                        00000080
+       WORKING-STORAGE SECTION.                                         00000090
+                                                                        00000100
+       01  WS-CUSTOMER-MASTER-RECORD.                                   00000110
+           05  CM-BRANCH-NUMBER        PIC 9(2).                        00000120
+           05  CM-SALESREP-NUMBER      PIC 9(2).                        00000130
+           05  CM-CUSTOMER-NUMBER      PIC 9(5).                        00000140
+           05  CM-CUSTOMER-NAME        PIC X(20).                       00000150
+           05  CM-SALES-THIS-YTD       PIC S9(5)V9(2).                  00000160
+           05  CM-SALES-LAST-YTD       PIC S9(5)V9(2).                  00000170
+           05  FILLER                  PIC X(87).                       00000180
+                                                                        00000190
+       01  WS-CUSTMAST-KEY.                                             00000200
+           05  WS-KEY-BRANCH-NUMBER    PIC 9(2).                        00000210
+           05  WS-KEY-CUSTOMER-NUMBER  PIC 9(5).                        00000220
+                                                                        00000230
+       01  WS-EDIT-AMOUNT              PIC ZZ,ZZ9.99-.                  00000240
+                                                                        00000250
+       01  WS-COMMAREA                 PIC X(1).                        00000260
+                                                                        00000270
+           COPY RPT20M.                                                 00000280
+                                                                        00000290
+       LINKAGE SECTION.                                                 00000300
+                                                                        00000310
+       01  DFHCOMMAREA                 PIC X(1).                        00000320
+                                                                        00000330
+       PROCEDURE DIVISION.                                              00000340
+                                                                        00000350
+       000-MAIN-LOGIC.                                                  00000360
+                                                                        00000370
+           IF EIBCALEN = 0                                              00000380
+               PERFORM 100-SEND-INITIAL-MAP                             00000390
+           ELSE                                                         00000400
+               PERFORM 200-RECEIVE-AND-INQUIRE.                         00000410
+           EXEC CICS RETURN                                             00000420
+               TRANSID("RP30")                                          00000430
+               COMMAREA(WS-COMMAREA)                                    00000440
+           END-EXEC.                                                    00000450
+                                                                        00000460
+       100-SEND-INITIAL-MAP.                                            00000470
+                                                                        00000480
+           MOVE LOW-VALUES TO RPT20MO.                                  00000490
+           MOVE "ENTER BRANCH AND CUSTOMER NUMBER" TO MSGO.             00000500
+           EXEC CICS SEND MAP("RPT20M")                                 00000510
+                          MAPSET("RPT20M")                              00000520
+                          ERASE                                         00000530
+           END-EXEC.                                                    00000540
+           EXEC CICS RETURN                                             00000541
+               TRANSID("RP30")                                          00000542
+               COMMAREA(WS-COMMAREA)                                    00000543
+           END-EXEC.                                                    00000544
+                                                                        00000550
+       200-RECEIVE-AND-INQUIRE.                                         00000560
+                                                                        00000570
+           EXEC CICS HANDLE CONDITION                                   00000580
+               MAPFAIL(100-SEND-INITIAL-MAP)                            00000590
+           END-EXEC.                                                    00000600
+           EXEC CICS RECEIVE MAP("RPT20M")                              00000610
+                             MAPSET("RPT20M")                           00000620
+                             INTO(RPT20MI)                              00000630
+           END-EXEC.                                                    00000640
+           MOVE BRNOI TO WS-KEY-BRANCH-NUMBER.                          00000650
+           MOVE CUSTI TO WS-KEY-CUSTOMER-NUMBER.                        00000660
+           PERFORM 300-READ-CUSTOMER-RECORD.                            00000670
+                                                                        00000680
+       300-READ-CUSTOMER-RECORD.                                        00000690
+                                                                        00000700
+           EXEC CICS HANDLE CONDITION                                   00000710
+               NOTFND(900-CUSTOMER-NOT-FOUND)                           00000720
+           END-EXEC.                                                    00000730
+           EXEC CICS READ DATASET("CUSTMAST")                           00000740
+                          INTO(WS-CUSTOMER-MASTER-RECORD)               00000750
+                          RIDFLD(WS-CUSTMAST-KEY)                       00000760
+                          KEYLENGTH(7)                                  00000770
+           END-EXEC.                                                    00000780
+           PERFORM 400-SEND-CUSTOMER-DATA.                              00000790
+                                                                        00000800
+       400-SEND-CUSTOMER-DATA.                                          00000810
+                                                                        00000820
+           MOVE LOW-VALUES TO RPT20MO.                                  00000830
+           MOVE WS-KEY-BRANCH-NUMBER   TO BRNOO.                        00000840
+           MOVE WS-KEY-CUSTOMER-NUMBER TO CUSTO.                        00000850
+           MOVE CM-CUSTOMER-NAME       TO NAMEO.                        00000860
+           MOVE CM-SALES-THIS-YTD      TO WS-EDIT-AMOUNT.               00000870
+           MOVE WS-EDIT-AMOUNT         TO THISO.                        00000880
+           MOVE CM-SALES-LAST-YTD      TO WS-EDIT-AMOUNT.               00000890
+           MOVE WS-EDIT-AMOUNT         TO LASTO.                        00000900
+           MOVE SPACES                 TO MSGO.                         00000910
+           EXEC CICS SEND MAP("RPT20M")                                 00000920
+                          MAPSET("RPT20M")                              00000930
+                          DATAONLY                                      00000940
+           END-EXEC.                                                    00000950
+                                                                        00000960
+       900-CUSTOMER-NOT-FOUND.                                          00000970
+                                                                        00000980
+           MOVE LOW-VALUES TO RPT20MO.                                  00000990
+           MOVE "CUSTOMER NOT FOUND - RE-ENTER" TO MSGO.                00001000
+           EXEC CICS SEND MAP("RPT20M")                                 00001010
+                          MAPSET("RPT20M")                              00001020
+                          DATAONLY                                      00001030
+           END-EXEC.                                                    00001040
+           EXEC CICS RETURN                                             00001041
+               TRANSID("RP30")                                          00001042
+               COMMAREA(WS-COMMAREA)                                    00001043
+           END-EXEC.                                                    00001044
