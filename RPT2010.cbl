@@ -0,0 +1,104 @@
+       IDENTIFICATION DIVISION.                                         00000010
+                                                                        00000020
+       PROGRAM-ID. RPT2010.                                             00000030
+                                                                        00000040
+       ENVIRONMENT DIVISION.                                            00000050
+                                                                        00000060
+       INPUT-OUTPUT SECTION.                                            00000070
+                                                                        00000080
+       FILE-CONTROL.                                                    00000090
+           SELECT CUSTMAST ASSIGN TO CUSTMAST.                          00000100
+           SELECT SALESHST ASSIGN TO SALESHST                           00000110
+               FILE STATUS IS SALESHST-FILE-STATUS.                     00000120
+                                                                        00000130
+       DATA DIVISION.                                                   00000140
+                                                                        00000150
+       FILE SECTION.                                                    00000160
+                                                                        00000170
+       FD  CUSTMAST                                                     00000180
+           RECORDING MODE IS F                                          00000190
+           LABEL RECORDS ARE STANDARD                                   00000200
+           RECORD CONTAINS 130 CHARACTERS                               00000210
+           BLOCK CONTAINS 130 CHARACTERS.                               00000220
+       01  CUSTOMER-MASTER-RECORD.                                      00000230
+           05  CM-BRANCH-NUMBER        PIC 9(2).                        00000240
+           05  CM-SALESREP-NUMBER      PIC 9(2).                        00000250
+           05  CM-CUSTOMER-NUMBER      PIC 9(5).                        00000260
+           05  CM-CUSTOMER-NAME        PIC X(20).                       00000270
+           05  CM-SALES-THIS-YTD       PIC S9(5)V9(2).                  00000280
+           05  CM-SALES-LAST-YTD       PIC S9(5)V9(2).                  00000290
+           05  FILLER                  PIC X(87).                       00000300
+                                                                        00000310
+       FD  SALESHST                                                     00000320
+           RECORDING MODE IS F                                          00000330
+           LABEL RECORDS ARE STANDARD                                   00000340
+           RECORD CONTAINS 80 CHARACTERS                                00000350
+           BLOCK CONTAINS 80 CHARACTERS.                                00000360
+       01  SALES-HISTORY-RECORD.                                        00000370
+           05  SH-BRANCH-NUMBER        PIC 9(2).                        00000380
+           05  SH-SALESREP-NUMBER      PIC 9(2).                        00000390
+           05  SH-CUSTOMER-NUMBER      PIC 9(5).                        00000400
+           05  SH-CUSTOMER-NAME        PIC X(20).                       00000410
+           05  SH-YEAR                 PIC 9(4).                        00000420
+           05  SH-SALES-AMOUNT         PIC S9(7)V99.                    00000430
+           05  FILLER                  PIC X(38).                       00000440
+                                                                        00000450
+       WORKING-STORAGE SECTION.                                         00000460
+                                                                        00000470
+       01  SWITCHES.                                                    00000480
+           05  CUSTMAST-EOF-SWITCH     PIC X    VALUE "N".              00000490
+                                                                        00000500
+       01  SALESHST-FILE-STATUS        PIC X(2).                        00000510
+                                                                        00000520
+       01  ARCHIVE-FIELDS.                                              00000530
+           05  ARCHIVE-YEAR            PIC 9(4).                        00000540
+           05  RECORDS-ARCHIVED-COUNT  PIC 9(7) VALUE ZERO.             00000550
+                                                                        00000560
+       01  CURRENT-DATE-AND-TIME.                                       00000570
+           05  CD-YEAR         PIC 9999.                                00000580
+           05  CD-MONTH        PIC 99.                                  00000590
+           05  CD-DAY          PIC 99.                                  00000600
+           05  CD-HOURS        PIC 99.                                  00000610
+           05  CD-MINUTES      PIC 99.                                  00000620
+           05  FILLER          PIC X(9).                                00000630
+                                                                        00000640
+       PROCEDURE DIVISION.                                              00000650
+                                                                        00000660
+       000-ARCHIVE-SALES-HISTORY.                                       00000670
+                                                                        00000680
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.         00000690
+           MOVE CD-YEAR TO ARCHIVE-YEAR.                                00000700
+           OPEN INPUT CUSTMAST.                                         00000710
+           OPEN EXTEND SALESHST.                                        00000720
+           IF SALESHST-FILE-STATUS = "35"                               00000730
+               OPEN OUTPUT SALESHST.                                    00000740
+           PERFORM 200-ARCHIVE-CUSTOMER-RECORDS                         00000750
+               UNTIL CUSTMAST-EOF-SWITCH = "Y".                         00000760
+           CLOSE CUSTMAST                                               00000770
+                 SALESHST.                                              00000780
+           DISPLAY "RPT2010: RECORDS ARCHIVED: " RECORDS-ARCHIVED-COUNT.00000790
+           STOP RUN.                                                    00000800
+                                                                        00000810
+       200-ARCHIVE-CUSTOMER-RECORDS.                                    00000820
+                                                                        00000830
+           PERFORM 210-READ-CUSTOMER-RECORD.                            00000840
+           IF CUSTMAST-EOF-SWITCH = "N"                                 00000850
+               PERFORM 220-WRITE-HISTORY-RECORD.                        00000860
+                                                                        00000870
+       210-READ-CUSTOMER-RECORD.                                        00000880
+                                                                        00000890
+           READ CUSTMAST                                                00000900
+               AT END                                                   00000910
+                   MOVE "Y" TO CUSTMAST-EOF-SWITCH.                     00000920
+                                                                        00000930
+       220-WRITE-HISTORY-RECORD.                                        00000940
+                                                                        00000950
+           MOVE SPACES TO SALES-HISTORY-RECORD.                         00000960
+           MOVE CM-BRANCH-NUMBER   TO SH-BRANCH-NUMBER.                 00000970
+           MOVE CM-SALESREP-NUMBER TO SH-SALESREP-NUMBER.               00000980
+           MOVE CM-CUSTOMER-NUMBER TO SH-CUSTOMER-NUMBER.               00000990
+           MOVE CM-CUSTOMER-NAME   TO SH-CUSTOMER-NAME.                 00001000
+           MOVE ARCHIVE-YEAR       TO SH-YEAR.                          00001010
+           MOVE CM-SALES-THIS-YTD  TO SH-SALES-AMOUNT.                  00001020
+           WRITE SALES-HISTORY-RECORD.                                  00001030
+           ADD 1 TO RECORDS-ARCHIVED-COUNT.                             00001040
