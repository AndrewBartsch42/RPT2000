@@ -0,0 +1,48 @@
+      *RPT20M - SYMBOLIC MAP FOR CUSTOMER INQUIRY TRANSACTION           00000010
+       01  RPT20MI.                                                     00000020
+           02  FILLER PIC X(12).                                        00000030
+           02  BRNOL COMP PIC S9(4).                                    00000040
+           02  BRNOF PICTURE X.                                         00000050
+           02  FILLER REDEFINES BRNOF.                                  00000060
+               03  BRNOA PICTURE X.                                     00000070
+           02  BRNOI PIC X(2).                                          00000080
+           02  CUSTL COMP PIC S9(4).                                    00000090
+           02  CUSTF PICTURE X.                                         00000100
+           02  FILLER REDEFINES CUSTF.                                  00000110
+               03  CUSTA PICTURE X.                                     00000120
+           02  CUSTI PIC X(5).                                          00000130
+           02  NAMEL COMP PIC S9(4).                                    00000140
+           02  NAMEF PICTURE X.                                         00000150
+           02  FILLER REDEFINES NAMEF.                                  00000160
+               03  NAMEA PICTURE X.                                     00000170
+           02  NAMEI PIC X(20).                                         00000180
+           02  THISL COMP PIC S9(4).                                    00000190
+           02  THISF PICTURE X.                                         00000200
+           02  FILLER REDEFINES THISF.                                  00000210
+               03  THISA PICTURE X.                                     00000220
+           02  THISI PIC X(10).                                         00000230
+           02  LASTL COMP PIC S9(4).                                    00000240
+           02  LASTF PICTURE X.                                         00000250
+           02  FILLER REDEFINES LASTF.                                  00000260
+               03  LASTA PICTURE X.                                     00000270
+           02  LASTI PIC X(10).                                         00000280
+           02  MSGL  COMP PIC S9(4).                                    00000290
+           02  MSGF  PICTURE X.                                         00000300
+           02  FILLER REDEFINES MSGF.                                   00000310
+               03  MSGA  PICTURE X.                                     00000320
+           02  MSGI  PIC X(40).                                         00000330
+                                                                        00000340
+       01  RPT20MO REDEFINES RPT20MI.                                   00000350
+           02  FILLER PIC X(12).                                        00000360
+           02  FILLER PIC X(3).                                         00000370
+           02  BRNOO PIC X(2).                                          00000380
+           02  FILLER PIC X(3).                                         00000390
+           02  CUSTO PIC X(5).                                          00000400
+           02  FILLER PIC X(3).                                         00000410
+           02  NAMEO PIC X(20).                                         00000420
+           02  FILLER PIC X(3).                                         00000430
+           02  THISO PIC X(10).                                         00000440
+           02  FILLER PIC X(3).                                         00000450
+           02  LASTO PIC X(10).                                         00000460
+           02  FILLER PIC X(3).                                         00000470
+           02  MSGO  PIC X(40).                                         00000480
