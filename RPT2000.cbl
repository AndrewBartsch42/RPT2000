@@ -8,7 +8,17 @@
                                                                         00080001
        FILE-CONTROL.                                                    00090001
            SELECT CUSTMAST ASSIGN TO CUSTMAST.                          00100001
-           SELECT SALESRPT ASSIGN TO RPOT2000.                          00110001
+           SELECT CUSTSRT ASSIGN TO CUSTSRT.                            00100002
+           SELECT SORTWK01 ASSIGN TO SORTWK01.                          00100003
+           SELECT SALESRPT ASSIGN TO RPOT2000                           00110001
+               FILE STATUS IS SALESRPT-FILE-STATUS.                     00110011
+           SELECT CTLCARD ASSIGN TO CTLCARD.                            00110002
+           SELECT SALESEXC ASSIGN TO SALESEXC                           00110003
+               FILE STATUS IS SALESEXC-FILE-STATUS.                     00110012
+           SELECT SALESCSV ASSIGN TO SALESCSV                           00110004
+               ORGANIZATION IS LINE SEQUENTIAL.                         00110005
+           SELECT CHKPOINT ASSIGN TO CHKPOINT.                          00110006
+           SELECT GLCTL ASSIGN TO GLCTL.                                00110007
                                                                         00120001
        DATA DIVISION.                                                   00130001
                                                                         00140001
@@ -19,6 +29,25 @@
            LABEL RECORDS ARE STANDARD                                   00190001
            RECORD CONTAINS 130 CHARACTERS                               00200001
            BLOCK CONTAINS 130 CHARACTERS.                               00210001
+       01  CUSTMAST-RECORD             PIC X(130).                      00220002
+                                                                        00230002
+       SD  SORTWK01                                                     00220003
+           RECORD CONTAINS 130 CHARACTERS.                              00220004
+       01  SORT-RECORD.                                                 00220005
+           05  SW-BRANCH-NUMBER        PIC 9(2).                        00220006
+           05  SW-SALESREP-NUMBER      PIC 9(2).                        00220007
+           05  SW-CUSTOMER-NUMBER      PIC 9(5).                        00220008
+           05  SW-CUSTOMER-NAME        PIC X(20).                       00220009
+           05  SW-SALES-THIS-YTD       PIC S9(5)V9(2).                  00220010
+           05  SW-SALES-LAST-YTD       PIC S9(5)V9(2).                  00220011
+           05  SW-CUSTOMER-STATUS      PIC X(1).                        00220011
+           05  FILLER                  PIC X(86).                       00220012
+                                                                        00220013
+       FD  CUSTSRT                                                      00220014
+           RECORDING MODE IS F                                          00220015
+           LABEL RECORDS ARE STANDARD                                   00220016
+           RECORD CONTAINS 130 CHARACTERS                               00220017
+           BLOCK CONTAINS 130 CHARACTERS.                               00220018
        01  CUSTOMER-MASTER-RECORD.                                      00220001
            05  CM-BRANCH-NUMBER        PIC 9(2).                        00230001
            05  CM-SALESREP-NUMBER      PIC 9(2).                        00240001
@@ -26,7 +55,12 @@
            05  CM-CUSTOMER-NAME        PIC X(20).                       00260001
            05  CM-SALES-THIS-YTD       PIC S9(5)V9(2).                  00270001
            05  CM-SALES-LAST-YTD       PIC S9(5)V9(2).                  00280001
-           05  FILLER                  PIC X(87).                       00290001
+           05  CM-CUSTOMER-STATUS      PIC X(1).                        00280002
+               88  CM-STATUS-ACTIVE        VALUE "A".                   00280003
+               88  CM-STATUS-CLOSED        VALUE "C".                   00280004
+               88  CM-STATUS-CREDIT-HOLD   VALUE "H".                   00280005
+               88  CM-STATUS-KNOWN          VALUE "A" "C" "H".          00280006
+           05  FILLER                  PIC X(86).                       00290001
                                                                         00300001
        FD  SALESRPT                                                     00310001
            RECORDING MODE IS F                                          00320001
@@ -35,24 +69,121 @@
            BLOCK CONTAINS 130 CHARACTERS.                               00350001
        01  PRINT-AREA      PIC X(130).                                  00360001
                                                                         00370001
+       FD  CTLCARD                                                      00365001
+           RECORDING MODE IS F                                          00365002
+           LABEL RECORDS ARE STANDARD                                   00365003
+           RECORD CONTAINS 80 CHARACTERS                                00365004
+           BLOCK CONTAINS 80 CHARACTERS.                                00365005
+       01  CONTROL-CARD-RECORD.                                         00365006
+           05  CC-SALES-THRESHOLD      PIC 9(7)V99.                     00365007
+           05  CC-REPORT-MODE          PIC X(1).                        00365008
+               88  CC-MODE-NORMAL      VALUE "N".                       00365009
+               88  CC-MODE-TOP-N       VALUE "T".                       00365010
+           05  CC-TOP-N-COUNT          PIC 9(3).                        00365011
+           05  CC-RESTART-FLAG         PIC X(1).                        00365012
+               88  CC-RESTART-REQUESTED VALUE "Y".                      00365013
+           05  CC-CHECKPOINT-FREQ      PIC 9(5).                        00365014
+           05  FILLER                  PIC X(61).                       00365015
+                                                                        00365016
+       FD  SALESEXC                                                     00366001
+           RECORDING MODE IS F                                          00366002
+           LABEL RECORDS ARE STANDARD                                   00366003
+           RECORD CONTAINS 130 CHARACTERS                               00366004
+           BLOCK CONTAINS 130 CHARACTERS.                               00366005
+       01  EXCEPTION-PRINT-AREA   PIC X(130).                           00366006
+                                                                        00366007
+       FD  SALESCSV.                                                    00367001
+       01  CSV-RECORD              PIC X(160).                          00367003
+                                                                        00367004
+       FD  CHKPOINT                                                     00368001
+           RECORDING MODE IS F                                          00368002
+           LABEL RECORDS ARE STANDARD                                   00368003
+           RECORD CONTAINS 100 CHARACTERS                               00368004
+           BLOCK CONTAINS 100 CHARACTERS.                               00368005
+       01  CHECKPOINT-RECORD.                                           00368006
+           05  CKP-LAST-CUSTOMER-NUMBER   PIC 9(5).                     00368007
+           05  CKP-LAST-BRANCH-NUMBER     PIC 9(2).                     00368008
+           05  CKP-LAST-SALESREP-NUMBER   PIC 9(2).                     00368009
+           05  CKP-PAGE-COUNT             PIC S9(3).                    00368010
+           05  CKP-LINE-COUNT             PIC S9(3).                    00368011
+           05  CKP-GRAND-TOTAL-THIS-YTD   PIC S9(7)V99.                 00368012
+           05  CKP-GRAND-TOTAL-LAST-YTD   PIC S9(7)V99.                 00368013
+           05  CKP-SUBTOTAL-THIS-YTD      PIC S9(7)V99.                 00368014
+           05  CKP-SUBTOTAL-LAST-YTD      PIC S9(7)V99.                 00368015
+           05  CKP-RECORDS-PROCESSED      PIC 9(7).                     00368016
+           05  CKP-UNFILTERED-TOTAL-THIS-YTD PIC S9(7)V99.              00368017
+           05  CKP-EXC-PAGE-COUNT         PIC S9(3).                    00368018
+           05  CKP-EXC-LINE-COUNT         PIC S9(3).                    00368019
+           05  FILLER                     PIC X(27).                    00368020
+                                                                        00368019
+       FD  GLCTL                                                        00369001
+           RECORDING MODE IS F                                          00369002
+           LABEL RECORDS ARE STANDARD                                   00369003
+           RECORD CONTAINS 80 CHARACTERS                                00369004
+           BLOCK CONTAINS 80 CHARACTERS.                                00369005
+       01  GL-CONTROL-RECORD.                                           00369006
+           05  GLC-EXPECTED-YTD-TOTAL     PIC 9(7)V99.                  00369007
+           05  FILLER                     PIC X(71).                    00369008
+                                                                        00369009
        WORKING-STORAGE SECTION.                                         00380001
                                                                         00390001
                                                                         00400001
        01 CALCULATED-FIELDS.                                            00410001
           05 CHANGE-AMOUNT             PIC S9(5)V99.                    00420001
+          05 CHANGE-PERCENT-NUM        PIC S999V9    VALUE ZERO.        00420002
+                                                                        00420003
+       01  CSV-FIELDS.                                                  00425001
+           05  CSV-THIS-YTD    PIC -(5)9.99.                            00425002
+           05  CSV-LAST-YTD    PIC -(5)9.99.                            00425003
+           05  CSV-CHANGE-AMT  PIC -(5)9.99.                            00425004
+           05  CSV-CHANGE-PCT  PIC -(3)9.9.                             00425005
        01  SWITCHES.                                                    00430001
            05  CUSTMAST-EOF-SWITCH     PIC X    VALUE "N".              00440001
+           05  CTLCARD-EOF-SWITCH      PIC X    VALUE "N".              00440002
+           05  GLCTL-EOF-SWITCH        PIC X    VALUE "N".              00440003
+                                                                        00440003
+       01  SALESRPT-FILE-STATUS        PIC X(2).                        00440004
+       01  SALESEXC-FILE-STATUS        PIC X(2).                        00440005
+       01  RUN-PARAMETERS.                                              00445001
+           05  SALES-THRESHOLD         PIC S9(7)V99 VALUE 10000.        00445002
                                                                         00450001
        01  PRINT-FIELDS.                                                00460001
            05  PAGE-COUNT      PIC S9(3)   VALUE ZERO.                  00470001
            05  LINES-ON-PAGE   PIC S9(3)   VALUE +55.                   00480001
            05  LINE-COUNT      PIC S9(3)   VALUE +99.                   00490001
            05  SPACE-CONTROL   PIC S9.                                  00500001
+                                                                        00500002
+       01  EXC-PRINT-FIELDS.                                            00500003
+           05  EXC-PAGE-COUNT  PIC S9(3)   VALUE ZERO.                  00500004
+           05  EXC-LINE-COUNT  PIC S9(3)   VALUE +99.                   00500005
                                                                         00510001
        01  TOTAL-FIELDS.                                                00520001
            05  GRAND-TOTAL-THIS-YTD   PIC S9(7)V99   VALUE ZERO.        00530001
            05  GRAND-TOTAL-LAST-YTD   PIC S9(7)V99   VALUE ZERO.        00540001
                                                                         00550001
+       01  SUBTOTAL-FIELDS.                                             00551001
+           05  PREV-BRANCH-NUMBER     PIC 9(2)       VALUE ZERO.        00551002
+           05  PREV-SALESREP-NUMBER   PIC 9(2)       VALUE ZERO.        00551003
+           05  FIRST-RECORD-SWITCH    PIC X          VALUE "Y".         00551004
+           05  SUBTOTAL-THIS-YTD      PIC S9(7)V99   VALUE ZERO.        00551005
+           05  SUBTOTAL-LAST-YTD      PIC S9(7)V99   VALUE ZERO.        00551006
+                                                                        00551007
+       01  RESTART-FIELDS.                                              00551008
+           05  RESTART-ACTIVE-SWITCH  PIC X          VALUE "N".         00551009
+           05  SAVED-LAST-CUSTOMER-NUMBER PIC 9(5)   VALUE ZERO.        00551010
+           05  RECORDS-PROCESSED-COUNT PIC 9(7)      VALUE ZERO.        00551011
+                                                                        00551012
+       01  TOP-N-FIELDS.                                                00551013
+           05  TOP-N-RANK-COUNT       PIC 9(3)       VALUE ZERO.        00551014
+                                                                        00551015
+       01  GL-RECONCILIATION-FIELDS.                                    00551016
+           05  GL-EXPECTED-YTD-TOTAL       PIC S9(7)V99  VALUE ZERO.    00551017
+           05  UNFILTERED-TOTAL-THIS-YTD   PIC S9(7)V99  VALUE ZERO.    00551018
+           05  GL-VARIANCE-AMOUNT          PIC S9(7)V99  VALUE ZERO.    00551019
+           05  GL-OUT-OF-BALANCE-SWITCH    PIC X         VALUE "N".     00551020
+               88  GL-OUT-OF-BALANCE       VALUE "Y".                   00551021
+               88  GL-IN-BALANCE           VALUE "N".                   00551022
+                                                                        00551023
        01  CURRENT-DATE-AND-TIME.                                       00560001
            05  CD-YEAR         PIC 9999.                                00570001
            05  CD-MONTH        PIC 99.                                  00580001
@@ -69,8 +200,8 @@
            05  FILLER          PIC X(1)    VALUE "/".                   00690001
            05  HL1-YEAR        PIC 9(4).                                00700001
            05  FILLER          PIC X(16)   VALUE SPACE.                 00710002
-           05  FILLER          PIC X(20)   VALUE "YEAR-TO-DATE SALES R".00720001
-           05  FILLER          PIC X(5)    VALUE "EPORT".               00730002
+           05  HL1-REPORT-TITLE PIC X(25)                               00720001
+               VALUE "YEAR-TO-DATE SALES REPORT".                       00720002
            05  FILLER          PIC X(22)   VALUE SPACE.                 00740002
            05  FILLER          PIC X(8)    VALUE "PAGE: ".              00750002
            05  Hl1-PAGE-NUMBER PIC ZZZ9.                                00760001
@@ -105,7 +236,9 @@
            05  FILLER      PIC X(20)   VALUE "           THIS YTD ".    01020001
            05  FILLER      PIC X(20)   VALUE "     LAST YTD       ".    01030001
            05  FILLER      PIC X(20)   VALUE "AMOUNT    PERCENT   ".    01040001
-           05  FILLER      PIC X(39)   VALUE SPACE.                     01050002
+           05  FILLER      PIC X(2)    VALUE SPACE.                     01050003
+           05  HL5-RANK-LABEL PIC X(6) VALUE SPACE.                     01050004
+           05  FILLER      PIC X(31)   VALUE SPACE.                     01050005
                                                                         01060001
        01  HEADING-LINE-6.                                              01070001
                                                                         01080001
@@ -143,7 +276,9 @@
            05  CL-CHANGE-AMOUNT    PIC ZZ,ZZ9.99-.                      01400001
            05  FILLER              PIC X(3)     VALUE SPACE.            01410001
            05  CL-CHANGE-PERCENT   PIC ZZ9.9-.                          01420001
-           05  FILLER              PIC X(43)    VALUE SPACE.            01430002
+           05  CL-RANK-LABEL       PIC X(6)     VALUE SPACE.            01421001
+           05  CL-RANK-NUMBER      PIC X(3)     VALUE SPACE.            01421002
+           05  FILLER              PIC X(34)    VALUE SPACE.            01430002
                                                                         01440001
        01  GRAND-TOTAL-HEADER.                                          01450002
            05  FILLER              PIC X(41)    VALUE SPACE.            01460002
@@ -166,20 +301,231 @@
            05  GTL-CHANGE-PERCENT  PIC ZZ9.9-.                          01630001
            05  FILLER              PIC X(55)    VALUE SPACE.            01640001
                                                                         01650001
+       01  SUBTOTAL-LINE.                                               01651001
+           05  FILLER              PIC X(9)     VALUE "SUBTOTAL ".      01651002
+           05  FILLER              PIC X(3)     VALUE "BR=".            01651003
+           05  STL-BRANCH-NUMBER   PIC 9(2).                            01651004
+           05  FILLER              PIC X(5)     VALUE " REP=".          01651005
+           05  STL-SALESREP-NUMBER PIC 9(2).                            01651006
+           05  FILLER              PIC X(20)    VALUE SPACE.            01651007
+           05  STL-SALES-THIS-YTD  PIC Z,ZZZ,ZZ9.99-.                   01651008
+           05  FILLER              PIC X(1)     VALUE SPACE.            01651009
+           05  STL-SALES-LAST-YTD  PIC Z,ZZZ,ZZ9.99-.                   01651010
+           05  FILLER              PIC X(1)     VALUE SPACE.            01651011
+           05  STL-CHANGE-AMOUNT   PIC Z,ZZZ,ZZ9.99-.                   01651012
+           05  FILLER              PIC X(3)     VALUE SPACE.            01651013
+           05  STL-CHANGE-PERCENT  PIC ZZ9.9-.                          01651014
+           05  FILLER              PIC X(55)    VALUE SPACE.            01651015
+                                                                        01651016
+       01  GL-RECONCILIATION-LINE.                                      01651017
+           05  FILLER              PIC X(3)     VALUE SPACE.            01651018
+           05  FILLER              PIC X(20)    VALUE                   01651019
+               "GL RECONCILIATION: ".                                   01651020
+           05  FILLER              PIC X(9)     VALUE "EXPECTED ".      01651021
+           05  GRL-EXPECTED-TOTAL  PIC Z,ZZZ,ZZ9.99-.                   01651022
+           05  FILLER              PIC X(3)     VALUE SPACE.            01651023
+           05  FILLER              PIC X(8)     VALUE "ACTUAL  ".       01651024
+           05  GRL-ACTUAL-TOTAL    PIC Z,ZZZ,ZZ9.99-.                   01651025
+           05  FILLER              PIC X(3)     VALUE SPACE.            01651026
+           05  FILLER              PIC X(10)    VALUE "VARIANCE  ".     01651027
+           05  GRL-VARIANCE        PIC Z,ZZZ,ZZ9.99-.                   01651028
+           05  FILLER              PIC X(2)     VALUE SPACE.            01651029
+           05  GRL-STATUS          PIC X(21).                           01651030
+           05  FILLER              PIC X(12)    VALUE SPACE.            01651031
+                                                                        01651032
+       01  EXC-HEADING-LINE-1.                                          01652001
+           05  FILLER          PIC X(7)    VALUE "DATE:  ".             01652002
+           05  EHL1-MONTH      PIC 9(2).                                01652003
+           05  FILLER          PIC X(1)    VALUE "/".                   01652004
+           05  EHL1-DAY        PIC 9(2).                                01652005
+           05  FILLER          PIC X(1)    VALUE "/".                   01652006
+           05  EHL1-YEAR       PIC 9(4).                                01652007
+           05  FILLER          PIC X(16)   VALUE SPACE.                 01652008
+           05  FILLER          PIC X(20)   VALUE "SALES EXCEPTION RPT". 01652009
+           05  FILLER          PIC X(22)   VALUE SPACE.                 01652010
+           05  FILLER          PIC X(8)    VALUE "PAGE: ".              01652011
+           05  EHL1-PAGE-NUMBER PIC ZZZ9.                               01652012
+           05  FILLER          PIC X(43)   VALUE SPACE.                 01652013
+                                                                        01652014
+       01  EXC-HEADING-LINE-2.                                          01652015
+           05  FILLER          PIC X(13)   VALUE "BRANCH   CUST".       01652016
+           05  FILLER          PIC X(7)    VALUE " NUMBER".             01652017
+           05  FILLER          PIC X(10)   VALUE SPACE.                 01652018
+           05  FILLER          PIC X(10)   VALUE "THIS YTD  ".          01652019
+           05  FILLER          PIC X(2)    VALUE SPACE.                 01652020
+           05  FILLER          PIC X(10)   VALUE "LAST YTD  ".          01652021
+           05  FILLER          PIC X(2)    VALUE SPACE.                 01652022
+           05  FILLER          PIC X(25)   VALUE "REASON".              01652023
+           05  FILLER          PIC X(39)   VALUE SPACE.                 01652024
+                                                                        01652023
+       01  EXC-HEADING-LINE-3.                                          01652024
+           05  FILLER              PIC X(7)     VALUE ALL '-'.          01652025
+           05  FILLER              PIC X(2)     VALUE SPACE.            01652026
+           05  FILLER              PIC X(5)     VALUE ALL '-'.          01652027
+           05  FILLER              PIC X(20)    VALUE SPACE.            01652028
+           05  FILLER              PIC X(13)    VALUE ALL '-'.          01652029
+           05  FILLER              PIC X(13)    VALUE ALL '-'.          01652030
+           05  FILLER              PIC X(25)    VALUE ALL '-'.          01652031
+           05  FILLER              PIC X(39)    VALUE SPACE.            01652032
+                                                                        01652033
+       01  EXCEPTION-LINE.                                              01653001
+           05  FILLER              PIC X(2)     VALUE SPACE.            01653002
+           05  EL-BRANCH-NUMBER    PIC 9(2).                            01653003
+           05  FILLER              PIC X(5)     VALUE SPACE.            01653004
+           05  EL-CUSTOMER-NUMBER  PIC 9(5).                            01653005
+           05  FILLER              PIC X(16)    VALUE SPACE.            01653006
+           05  EL-SALES-THIS-YTD   PIC ZZ,ZZ9.99-.                      01653007
+           05  FILLER              PIC X(2)     VALUE SPACE.            01653008
+           05  EL-SALES-LAST-YTD   PIC ZZ,ZZ9.99-.                      01653009
+           05  FILLER              PIC X(2)     VALUE SPACE.            01653010
+           05  EL-REASON           PIC X(25).                           01653011
+           05  FILLER              PIC X(39)    VALUE SPACE.            01653012
+                                                                        01653013
        PROCEDURE DIVISION.                                              01660001
                                                                         01670001
        000-PREPARE-SALES-REPORT.                                        01680001
                                                                         01690001
-           OPEN INPUT  CUSTMAST                                         01700001
-                OUTPUT SALESRPT.                                        01710001
+           PERFORM 050-READ-CONTROL-CARD.                               01690000
+           IF CC-MODE-TOP-N AND CC-RESTART-REQUESTED                    01690000
+               DISPLAY "RPT2000: RESTART IGNORED IN TOP-N MODE"         01690000
+               MOVE "N" TO CC-RESTART-FLAG                              01690000
+           END-IF.                                                      01690000
+           PERFORM 070-READ-GL-CONTROL-TOTAL.                           01690000
+           IF CC-MODE-TOP-N                                             01690001
+               SORT SORTWK01                                            01690001
+                   ON DESCENDING KEY SW-SALES-THIS-YTD                  01690001
+                   USING CUSTMAST                                       01690001
+                   GIVING CUSTSRT                                       01690001
+           ELSE                                                         01690001
+               SORT SORTWK01                                            01690002
+                   ON ASCENDING KEY SW-BRANCH-NUMBER                    01690003
+                                    SW-SALESREP-NUMBER                  01690004
+                   USING CUSTMAST                                       01690005
+                   GIVING CUSTSRT                                       01690006
+           END-IF.                                                      01690006
+           OPEN INPUT CUSTSRT.                                          01700001
+           IF CC-RESTART-REQUESTED                                      01700002
+               OPEN EXTEND SALESRPT                                     01700003
+               IF SALESRPT-FILE-STATUS = "35"                           01700003
+                   OPEN OUTPUT SALESRPT                                 01700004
+               END-IF                                                   01700004
+               OPEN EXTEND SALESEXC                                     01700004
+               IF SALESEXC-FILE-STATUS = "35"                           01700005
+                   OPEN OUTPUT SALESEXC                                 01700005
+               END-IF                                                   01700005
+               OPEN EXTEND SALESCSV                                     01700005
+           ELSE                                                         01700006
+               OPEN OUTPUT SALESRPT                                     01700007
+                           SALESEXC                                     01700008
+                           SALESCSV                                     01700009
+               PERFORM 295-WRITE-CSV-HEADER                             01700010
+           END-IF.                                                      01700011
            PERFORM 100-FORMAT-REPORT-HEADING.                           01720001
-           PERFORM 200-PREPARE-SALES-LINES                              01730001
-               UNTIL CUSTMAST-EOF-SWITCH = "Y".                         01740001
-           PERFORM 300-PRINT-GRAND-TOTALS.                              01750001
-           CLOSE CUSTMAST                                               01760001
-                 SALESRPT.                                              01770001
+           IF CC-MODE-TOP-N                                             01720002
+               PERFORM 400-PRODUCE-TOP-N-REPORT                         01720002
+               PERFORM 300-PRINT-GRAND-TOTALS                           01720002
+               PERFORM 310-PRINT-GL-RECONCILIATION                      01720002
+           ELSE                                                         01720002
+               IF CC-RESTART-REQUESTED                                  01720002
+                   PERFORM 060-RESTART-REPOSITION                       01720003
+               END-IF                                                   01720003
+               PERFORM 200-PREPARE-SALES-LINES                          01730001
+                   UNTIL CUSTMAST-EOF-SWITCH = "Y"                      01740001
+               IF FIRST-RECORD-SWITCH = "N"                             01740002
+                   PERFORM 250-PRINT-SUBTOTAL-LINE                      01740003
+               END-IF                                                   01740003
+               PERFORM 300-PRINT-GRAND-TOTALS                           01750001
+               PERFORM 310-PRINT-GL-RECONCILIATION                      01750002
+           END-IF.                                                      01750001
+           CLOSE CUSTSRT                                                01760001
+                 SALESRPT                                               01770001
+                 SALESEXC                                               01770002
+                 SALESCSV.                                              01770003
            STOP RUN.                                                    01780001
                                                                         01790001
+       050-READ-CONTROL-CARD.                                           01795001
+                                                                        01795002
+           OPEN INPUT CTLCARD.                                          01795003
+           READ CTLCARD                                                 01795004
+               AT END                                                   01795005
+                   MOVE "Y" TO CTLCARD-EOF-SWITCH.                      01795006
+           IF CTLCARD-EOF-SWITCH = "N"                                  01795007
+               MOVE CC-SALES-THRESHOLD TO SALES-THRESHOLD               01795008
+           ELSE                                                         01795008
+               MOVE "N" TO CC-REPORT-MODE                               01795009
+               MOVE "N" TO CC-RESTART-FLAG                              01795009
+               MOVE ZERO TO CC-CHECKPOINT-FREQ                          01795009
+           END-IF.                                                      01795009
+           CLOSE CTLCARD.                                               01795009
+                                                                        01795010
+       070-READ-GL-CONTROL-TOTAL.                                       01795011
+                                                                        01795012
+           OPEN INPUT GLCTL.                                            01795013
+           READ GLCTL                                                   01795014
+               AT END                                                   01795015
+                   MOVE "Y" TO GLCTL-EOF-SWITCH.                        01795016
+           IF GLCTL-EOF-SWITCH = "N"                                    01795017
+               MOVE GLC-EXPECTED-YTD-TOTAL TO GL-EXPECTED-YTD-TOTAL.    01795018
+           CLOSE GLCTL.                                                 01795019
+                                                                        01795020
+       060-RESTART-REPOSITION.                                          01796001
+                                                                        01796002
+           OPEN INPUT CHKPOINT.                                         01796003
+           READ CHKPOINT                                                01796004
+               AT END                                                   01796005
+                   CONTINUE                                             01796006
+               NOT AT END                                               01796007
+                   MOVE CKP-PAGE-COUNT           TO PAGE-COUNT          01796008
+                   MOVE CKP-LINE-COUNT           TO LINE-COUNT          01796009
+                   MOVE CKP-GRAND-TOTAL-THIS-YTD                        01796010
+                       TO GRAND-TOTAL-THIS-YTD                          01796011
+                   MOVE CKP-GRAND-TOTAL-LAST-YTD                        01796012
+                       TO GRAND-TOTAL-LAST-YTD                          01796013
+                   MOVE CKP-SUBTOTAL-THIS-YTD    TO SUBTOTAL-THIS-YTD   01796014
+                   MOVE CKP-SUBTOTAL-LAST-YTD    TO SUBTOTAL-LAST-YTD   01796015
+                   MOVE CKP-LAST-BRANCH-NUMBER   TO PREV-BRANCH-NUMBER  01796016
+                   MOVE CKP-LAST-SALESREP-NUMBER                        01796017
+                       TO PREV-SALESREP-NUMBER                          01796018
+                   MOVE CKP-RECORDS-PROCESSED                           01796019
+                       TO RECORDS-PROCESSED-COUNT                       01796020
+                   MOVE CKP-LAST-CUSTOMER-NUMBER                        01796021
+                       TO SAVED-LAST-CUSTOMER-NUMBER                    01796022
+                   MOVE CKP-UNFILTERED-TOTAL-THIS-YTD                   01796022
+                       TO UNFILTERED-TOTAL-THIS-YTD                     01796022
+                   MOVE CKP-EXC-PAGE-COUNT       TO EXC-PAGE-COUNT      01796032
+                   MOVE CKP-EXC-LINE-COUNT       TO EXC-LINE-COUNT      01796033
+                   MOVE "N" TO FIRST-RECORD-SWITCH                      01796023
+                   MOVE "Y" TO RESTART-ACTIVE-SWITCH                    01796024
+           END-READ.                                                    01796025
+           CLOSE CHKPOINT.                                              01796026
+           IF RESTART-ACTIVE-SWITCH = "Y"                               01796027
+               PERFORM 210-READ-CUSTOMER-RECORD                         01796028
+                   UNTIL CUSTMAST-EOF-SWITCH = "Y"                      01796029
+                      OR (CM-BRANCH-NUMBER   = PREV-BRANCH-NUMBER       01796030
+                      AND CM-SALESREP-NUMBER = PREV-SALESREP-NUMBER     01796033
+                      AND CM-CUSTOMER-NUMBER =                          01796034
+                          SAVED-LAST-CUSTOMER-NUMBER).                  01796031
+                                                                        01796030
+       900-WRITE-CHECKPOINT.                                            01797001
+                                                                        01797002
+           MOVE CM-CUSTOMER-NUMBER      TO CKP-LAST-CUSTOMER-NUMBER.    01797003
+           MOVE CM-BRANCH-NUMBER        TO CKP-LAST-BRANCH-NUMBER.      01797004
+           MOVE CM-SALESREP-NUMBER      TO CKP-LAST-SALESREP-NUMBER.    01797005
+           MOVE PAGE-COUNT               TO CKP-PAGE-COUNT.             01797006
+           MOVE LINE-COUNT                TO CKP-LINE-COUNT.            01797007
+           MOVE GRAND-TOTAL-THIS-YTD      TO CKP-GRAND-TOTAL-THIS-YTD.  01797008
+           MOVE GRAND-TOTAL-LAST-YTD      TO CKP-GRAND-TOTAL-LAST-YTD.  01797009
+           MOVE SUBTOTAL-THIS-YTD         TO CKP-SUBTOTAL-THIS-YTD.     01797010
+           MOVE SUBTOTAL-LAST-YTD         TO CKP-SUBTOTAL-LAST-YTD.     01797011
+           MOVE RECORDS-PROCESSED-COUNT   TO CKP-RECORDS-PROCESSED.     01797012
+           MOVE UNFILTERED-TOTAL-THIS-YTD                               01797012
+               TO CKP-UNFILTERED-TOTAL-THIS-YTD.                        01797012
+           MOVE EXC-PAGE-COUNT            TO CKP-EXC-PAGE-COUNT.        01797013
+           MOVE EXC-LINE-COUNT            TO CKP-EXC-LINE-COUNT.        01797014
+           OPEN OUTPUT CHKPOINT.                                        01797013
+           WRITE CHECKPOINT-RECORD.                                     01797014
+           CLOSE CHKPOINT.                                              01797015
+                                                                        01797016
        100-FORMAT-REPORT-HEADING.                                       01800001
                                                                         01810001
            MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.         01820001
@@ -188,17 +534,33 @@
            MOVE CD-YEAR    TO HL1-YEAR.                                 01850001
            MOVE CD-HOURS   TO HL2-HOURS.                                01860001
            MOVE CD-MINUTES TO HL2-MINUTES.                              01870001
+           MOVE CD-MONTH   TO EHL1-MONTH.                               01870002
+           MOVE CD-DAY     TO EHL1-DAY.                                 01870003
+           MOVE CD-YEAR    TO EHL1-YEAR.                                01870004
+           IF CC-MODE-TOP-N                                             01870005
+               MOVE SPACES             TO HL1-REPORT-TITLE              01870006
+               MOVE "TOP "             TO HL1-REPORT-TITLE(1:4)         01870007
+               MOVE CC-TOP-N-COUNT     TO HL1-REPORT-TITLE(5:3)         01870008
+               MOVE " SALES REPORT"    TO HL1-REPORT-TITLE(8:13)        01870009
+               MOVE "RANK"             TO HL5-RANK-LABEL.               01870010
                                                                         01880001
        200-PREPARE-SALES-LINES.                                         01890001
                                                                         01900001
            PERFORM 210-READ-CUSTOMER-RECORD.                            01910001
            IF CUSTMAST-EOF-SWITCH = "N"                                 01920001
-             IF CM-SALES-THIS-YTD >= 10000                              01930001
-               PERFORM 220-PRINT-CUSTOMER-LINE.                         01940001
+             PERFORM 265-ACCUMULATE-GL-TOTAL                            01922001
+             PERFORM 260-CHECK-EXCEPTION-CONDITIONS                     01925001
+             IF NOT CM-STATUS-CLOSED AND NOT CM-STATUS-CREDIT-HOLD      00001927
+               AND CM-SALES-THIS-YTD >= SALES-THRESHOLD                 00001930
+               PERFORM 225-CHECK-SUBTOTAL-BREAK                         01935001
+               PERFORM 220-PRINT-CUSTOMER-LINE                          01940001
+             END-IF                                                     01940501
+             PERFORM 900-WRITE-CHECKPOINT                               01941001
+           END-IF.                                                      01941501
                                                                         01950001
        210-READ-CUSTOMER-RECORD.                                        01960001
                                                                         01970001
-           READ CUSTMAST                                                01980001
+           READ CUSTSRT                                                 01980001
                AT END                                                   01990001
                    MOVE "Y" TO CUSTMAST-EOF-SWITCH.                     02000001
                                                                         02010001
@@ -216,19 +578,153 @@
                CM-SALES-THIS-YTD - CM-SALES-LAST-YTD.                   02130001
            MOVE CHANGE-AMOUNT TO CL-CHANGE-AMOUNT.                      02140001
            IF CM-SALES-LAST-YTD = ZERO                                  02150001
-               MOVE 999.9 TO CL-CHANGE-PERCENT                          02160001
+               MOVE 999.9 TO CHANGE-PERCENT-NUM                         02160001
            ELSE                                                         02170001
-               COMPUTE CL-CHANGE-PERCENT ROUNDED =                      02180001
+               COMPUTE CHANGE-PERCENT-NUM ROUNDED =                     02180001
                    CHANGE-AMOUNT * 100 / CM-SALES-LAST-YTD              02190001
                    ON SIZE ERROR                                        02200001
-                       MOVE 999.9 TO CL-CHANGE-PERCENT.                 02210001
+                       MOVE 999.9 TO CHANGE-PERCENT-NUM.                02210001
+           MOVE CHANGE-PERCENT-NUM TO CL-CHANGE-PERCENT.                02215001
            MOVE CUSTOMER-LINE TO PRINT-AREA.                            02220001
            WRITE PRINT-AREA.                                            02230001
+           PERFORM 290-WRITE-CSV-LINE.                                  02225001
            ADD 1 TO LINE-COUNT.                                         02240001
            ADD CM-SALES-THIS-YTD TO GRAND-TOTAL-THIS-YTD.               02250001
            ADD CM-SALES-LAST-YTD TO GRAND-TOTAL-LAST-YTD.               02260001
+           ADD CM-SALES-THIS-YTD TO SUBTOTAL-THIS-YTD.                  02260002
+           ADD CM-SALES-LAST-YTD TO SUBTOTAL-LAST-YTD.                  02260003
            MOVE 1 TO SPACE-CONTROL.                                     02270001
+           ADD 1 TO RECORDS-PROCESSED-COUNT.                            02270002
                                                                         02280001
+       290-WRITE-CSV-LINE.                                              02226001
+                                                                        02226002
+           MOVE CM-SALES-THIS-YTD TO CSV-THIS-YTD.                      02226003
+           MOVE CM-SALES-LAST-YTD TO CSV-LAST-YTD.                      02226004
+           MOVE CHANGE-AMOUNT     TO CSV-CHANGE-AMT.                    02226005
+           MOVE CHANGE-PERCENT-NUM TO CSV-CHANGE-PCT.                   02226006
+           MOVE SPACES TO CSV-RECORD.                                   02226006
+           STRING CM-BRANCH-NUMBER          DELIMITED BY SIZE           02226007
+                  ","                       DELIMITED BY SIZE           02226008
+                  CM-SALESREP-NUMBER        DELIMITED BY SIZE           02226009
+                  ","                       DELIMITED BY SIZE           02226010
+                  CM-CUSTOMER-NUMBER        DELIMITED BY SIZE           02226011
+                  ","                       DELIMITED BY SIZE           02226012
+                  '"'                       DELIMITED BY SIZE           02226013
+                  FUNCTION TRIM(CM-CUSTOMER-NAME) DELIMITED BY SIZE     02226014
+                  '"'                       DELIMITED BY SIZE           02226015
+                  ","                       DELIMITED BY SIZE           02226016
+                  CSV-THIS-YTD              DELIMITED BY SIZE           02226017
+                  ","                       DELIMITED BY SIZE           02226018
+                  CSV-LAST-YTD              DELIMITED BY SIZE           02226019
+                  ","                       DELIMITED BY SIZE           02226020
+                  CSV-CHANGE-AMT            DELIMITED BY SIZE           02226021
+                  ","                       DELIMITED BY SIZE           02226022
+                  CSV-CHANGE-PCT            DELIMITED BY SIZE           02226023
+               INTO CSV-RECORD.                                         02226024
+           WRITE CSV-RECORD.                                            02226025
+                                                                        02226026
+       295-WRITE-CSV-HEADER.                                            02227001
+                                                                        02227002
+           MOVE SPACES TO CSV-RECORD.                                   02227002
+           MOVE "BRANCH,SALESREP,CUSTOMER NUMBER,CUSTOMER NAME,"        02227003
+               & "THIS YTD,LAST YTD,CHANGE AMOUNT,CHANGE PERCENT"       02227004
+               TO CSV-RECORD.                                           02227005
+           WRITE CSV-RECORD.                                            02227006
+                                                                        02227007
+       225-CHECK-SUBTOTAL-BREAK.                                        02285001
+                                                                        02285002
+           IF FIRST-RECORD-SWITCH = "Y"                                 02285003
+               MOVE CM-BRANCH-NUMBER   TO PREV-BRANCH-NUMBER            02285004
+               MOVE CM-SALESREP-NUMBER TO PREV-SALESREP-NUMBER          02285005
+               MOVE "N" TO FIRST-RECORD-SWITCH                          02285006
+           ELSE                                                         02285007
+               IF CM-BRANCH-NUMBER   NOT = PREV-BRANCH-NUMBER           02285008
+                  OR CM-SALESREP-NUMBER NOT = PREV-SALESREP-NUMBER      02285009
+                   PERFORM 250-PRINT-SUBTOTAL-LINE                      02285010
+                   MOVE CM-BRANCH-NUMBER   TO PREV-BRANCH-NUMBER        02285011
+                   MOVE CM-SALESREP-NUMBER TO PREV-SALESREP-NUMBER.     02285012
+                                                                        02285013
+       250-PRINT-SUBTOTAL-LINE.                                         02286001
+                                                                        02286002
+           IF LINE-COUNT >= LINES-ON-PAGE                               02286002
+               PERFORM 230-PRINT-HEADING-LINES.                         02286002
+           MOVE PREV-BRANCH-NUMBER   TO STL-BRANCH-NUMBER.              02286003
+           MOVE PREV-SALESREP-NUMBER TO STL-SALESREP-NUMBER.            02286004
+           MOVE SUBTOTAL-THIS-YTD    TO STL-SALES-THIS-YTD.             02286005
+           MOVE SUBTOTAL-LAST-YTD    TO STL-SALES-LAST-YTD.             02286006
+           COMPUTE CHANGE-AMOUNT =                                      02286007
+               SUBTOTAL-THIS-YTD - SUBTOTAL-LAST-YTD.                   02286008
+           MOVE CHANGE-AMOUNT TO STL-CHANGE-AMOUNT.                     02286009
+           IF SUBTOTAL-LAST-YTD = ZERO                                  02286010
+               MOVE 999.9 TO STL-CHANGE-PERCENT                         02286011
+           ELSE                                                         02286012
+               COMPUTE STL-CHANGE-PERCENT ROUNDED =                     02286013
+                   CHANGE-AMOUNT * 100 / SUBTOTAL-LAST-YTD              02286014
+                   ON SIZE ERROR                                        02286015
+                       MOVE 999.9 TO STL-CHANGE-PERCENT.                02286016
+           MOVE SUBTOTAL-LINE TO PRINT-AREA.                            02286017
+           WRITE PRINT-AREA.                                            02286018
+           ADD 1 TO LINE-COUNT.                                         02286019
+           MOVE ZERO TO SUBTOTAL-THIS-YTD.                              02286020
+           MOVE ZERO TO SUBTOTAL-LAST-YTD.                              02286021
+                                                                        02286022
+       260-CHECK-EXCEPTION-CONDITIONS.                                  02287001
+                                                                        02287002
+           IF CM-SALES-THIS-YTD < ZERO                                  02287003
+               MOVE "NEGATIVE THIS YTD"       TO EL-REASON              02287004
+               PERFORM 270-WRITE-EXCEPTION-LINE.                        02287005
+           IF CM-SALES-LAST-YTD < ZERO                                  02287006
+               MOVE "NEGATIVE LAST YTD"       TO EL-REASON              02287007
+               PERFORM 270-WRITE-EXCEPTION-LINE.                        02287008
+           IF CM-SALES-THIS-YTD = ZERO AND CM-SALES-LAST-YTD = ZERO     02287009
+               MOVE "ZERO THIS AND LAST YTD"  TO EL-REASON              02287010
+               PERFORM 270-WRITE-EXCEPTION-LINE.                        02287011
+           IF CM-SALES-LAST-YTD = ZERO AND CM-SALES-THIS-YTD NOT = ZERO 02287012
+               AND CM-SALES-THIS-YTD NOT < ZERO                         02287013
+               MOVE "PCT SIZE ERROR-LAST=0"   TO EL-REASON              02287014
+               PERFORM 270-WRITE-EXCEPTION-LINE.                        02287015
+           IF CM-SALES-LAST-YTD NOT = ZERO                              02287016
+               COMPUTE CHANGE-AMOUNT =                                  02287016
+                   CM-SALES-THIS-YTD - CM-SALES-LAST-YTD                02287016
+               COMPUTE CHANGE-PERCENT-NUM ROUNDED =                     02287016
+                   CHANGE-AMOUNT * 100 / CM-SALES-LAST-YTD              02287016
+                   ON SIZE ERROR                                        02287016
+                       MOVE "PCT SIZE ERROR"       TO EL-REASON         02287016
+                       PERFORM 270-WRITE-EXCEPTION-LINE.                02287016
+           IF CM-STATUS-CLOSED                                          02287017
+               MOVE "ACCOUNT CLOSED"           TO EL-REASON             02287018
+               PERFORM 270-WRITE-EXCEPTION-LINE.                        02287019
+           IF CM-STATUS-CREDIT-HOLD                                     02287020
+               MOVE "ACCOUNT ON CREDIT HOLD"   TO EL-REASON             02287021
+               PERFORM 270-WRITE-EXCEPTION-LINE.                        02287022
+           IF NOT CM-STATUS-KNOWN                                       02287023
+               MOVE "UNKNOWN STATUS"           TO EL-REASON             02287024
+               PERFORM 270-WRITE-EXCEPTION-LINE.                        02287025
+                                                                        02287022
+       270-WRITE-EXCEPTION-LINE.                                        02288001
+                                                                        02288002
+           IF EXC-LINE-COUNT >= LINES-ON-PAGE                           02288003
+               PERFORM 280-PRINT-EXCEPTION-HEADING-LINES.               02288004
+           MOVE CM-BRANCH-NUMBER   TO EL-BRANCH-NUMBER.                 02288005
+           MOVE CM-CUSTOMER-NUMBER TO EL-CUSTOMER-NUMBER.               02288006
+           MOVE CM-SALES-THIS-YTD  TO EL-SALES-THIS-YTD.                02288007
+           MOVE CM-SALES-LAST-YTD  TO EL-SALES-LAST-YTD.                02288008
+           MOVE EXCEPTION-LINE     TO EXCEPTION-PRINT-AREA.             02288009
+           WRITE EXCEPTION-PRINT-AREA.                                  02288010
+           ADD 1 TO EXC-LINE-COUNT.                                     02288011
+                                                                        02288012
+       280-PRINT-EXCEPTION-HEADING-LINES.                               02289001
+                                                                        02289002
+           ADD 1 TO EXC-PAGE-COUNT.                                     02289003
+           MOVE EXC-PAGE-COUNT TO EHL1-PAGE-NUMBER.                     02289004
+           MOVE EXC-HEADING-LINE-1 TO EXCEPTION-PRINT-AREA.             02289005
+           WRITE EXCEPTION-PRINT-AREA.                                  02289006
+           MOVE EXC-HEADING-LINE-2 TO EXCEPTION-PRINT-AREA.             02289007
+           WRITE EXCEPTION-PRINT-AREA.                                  02289008
+           MOVE EXC-HEADING-LINE-3 TO EXCEPTION-PRINT-AREA.             02289009
+           WRITE EXCEPTION-PRINT-AREA.                                  02289010
+           MOVE ZERO TO EXC-LINE-COUNT.                                 02289011
+                                                                        02289012
        230-PRINT-HEADING-LINES.                                         02290001
                                                                         02300001
            ADD 1 TO PAGE-COUNT.                                         02310001
@@ -266,3 +762,73 @@
            WRITE PRINT-AREA.                                            02630002
            MOVE GRAND-TOTAL-LINE     TO PRINT-AREA.                     02640001
            WRITE PRINT-AREA.                                            02650001
+                                                                        02660001
+       265-ACCUMULATE-GL-TOTAL.                                         02661001
+                                                                        02661002
+           ADD CM-SALES-THIS-YTD TO UNFILTERED-TOTAL-THIS-YTD.          02661003
+                                                                        02661004
+       310-PRINT-GL-RECONCILIATION.                                     02662001
+                                                                        02662002
+           COMPUTE GL-VARIANCE-AMOUNT =                                 02662003
+               UNFILTERED-TOTAL-THIS-YTD - GL-EXPECTED-YTD-TOTAL.       02662004
+           IF GL-VARIANCE-AMOUNT NOT = ZERO                             02662005
+               SET GL-OUT-OF-BALANCE TO TRUE                            02662006
+           ELSE                                                         02662007
+               SET GL-IN-BALANCE TO TRUE.                               02662008
+           MOVE GL-EXPECTED-YTD-TOTAL     TO GRL-EXPECTED-TOTAL.        02662009
+           MOVE UNFILTERED-TOTAL-THIS-YTD TO GRL-ACTUAL-TOTAL.          02662010
+           MOVE GL-VARIANCE-AMOUNT        TO GRL-VARIANCE.              02662011
+           IF GL-OUT-OF-BALANCE                                         02662012
+               MOVE "** OUT OF BALANCE **" TO GRL-STATUS                02662013
+           ELSE                                                         02662014
+               MOVE "IN BALANCE"           TO GRL-STATUS.               02662015
+           MOVE GL-RECONCILIATION-LINE TO PRINT-AREA.                   02662016
+           WRITE PRINT-AREA.                                            02662017
+                                                                        02662018
+       400-PRODUCE-TOP-N-REPORT.                                        02670001
+                                                                        02680001
+           PERFORM 210-READ-CUSTOMER-RECORD.                            02690001
+           PERFORM 410-PREPARE-TOP-N-LINES                              02700001
+               UNTIL CUSTMAST-EOF-SWITCH = "Y".                         02710001
+                                                                        02730001
+       410-PREPARE-TOP-N-LINES.                                         02740001
+                                                                        02750001
+           PERFORM 265-ACCUMULATE-GL-TOTAL.                             02755001
+           PERFORM 260-CHECK-EXCEPTION-CONDITIONS.                      02760001
+           IF TOP-N-RANK-COUNT < CC-TOP-N-COUNT                         00002763
+               AND NOT CM-STATUS-CLOSED AND NOT CM-STATUS-CREDIT-HOLD   00002765
+               AND CM-SALES-THIS-YTD >= SALES-THRESHOLD                 00002770
+               ADD 1 TO TOP-N-RANK-COUNT                                02780001
+               PERFORM 420-PRINT-TOP-N-LINE.                            02790001
+           PERFORM 210-READ-CUSTOMER-RECORD.                            02800001
+                                                                        02810001
+       420-PRINT-TOP-N-LINE.                                            02820001
+                                                                        02830001
+           IF LINE-COUNT >= LINES-ON-PAGE                               02840001
+               PERFORM 230-PRINT-HEADING-LINES.                         02850001
+           MOVE "RANK: " TO CL-RANK-LABEL.                              02860001
+           MOVE TOP-N-RANK-COUNT    TO CL-RANK-NUMBER.                  02870001
+           MOVE CM-BRANCH-NUMBER    TO CL-BRANCH-NUMBER.                02880001
+           MOVE CM-SALESREP-NUMBER  TO CL-SALESREP-NUMBER.              02890001
+           MOVE CM-CUSTOMER-NUMBER  TO CL-CUSTOMER-NUMBER.              02900001
+           MOVE CM-CUSTOMER-NAME    TO CL-CUSTOMER-NAME.                02910001
+           MOVE CM-SALES-THIS-YTD   TO CL-SALES-THIS-YTD.               02920001
+           MOVE CM-SALES-LAST-YTD   TO CL-SALES-LAST-YTD.               02930001
+           COMPUTE CHANGE-AMOUNT =                                      02940001
+               CM-SALES-THIS-YTD - CM-SALES-LAST-YTD.                   02950001
+           MOVE CHANGE-AMOUNT TO CL-CHANGE-AMOUNT.                      02960001
+           IF CM-SALES-LAST-YTD = ZERO                                  02970001
+               MOVE 999.9 TO CHANGE-PERCENT-NUM                         02980001
+           ELSE                                                         02990001
+               COMPUTE CHANGE-PERCENT-NUM ROUNDED =                     03000001
+                   CHANGE-AMOUNT * 100 / CM-SALES-LAST-YTD              03010001
+                   ON SIZE ERROR                                        03020001
+                       MOVE 999.9 TO CHANGE-PERCENT-NUM.                03030001
+           MOVE CHANGE-PERCENT-NUM TO CL-CHANGE-PERCENT.                03040001
+           MOVE CUSTOMER-LINE TO PRINT-AREA.                            03050001
+           WRITE PRINT-AREA.                                            03060001
+           PERFORM 290-WRITE-CSV-LINE.                                  03070001
+           ADD 1 TO LINE-COUNT.                                         03080001
+           ADD CM-SALES-THIS-YTD TO GRAND-TOTAL-THIS-YTD.               03090001
+           ADD CM-SALES-LAST-YTD TO GRAND-TOTAL-LAST-YTD.               03100001
+           MOVE 1 TO SPACE-CONTROL.                                     03110001
